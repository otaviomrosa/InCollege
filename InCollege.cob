@@ -14,9 +14,28 @@
               organization is line sequential.
           select output-file assign to 'InCollege-Output.txt'
               organization is line sequential.
+*>    Accounts file is keyed by username so the student population is not
+*>    bounded by an in-memory table size (see InCollege-Accounts.txt).
           select accounts-file assign to 'InCollege-Accounts.txt'
-              organization is line sequential
+              organization is indexed
+              access mode is dynamic
+              record key is username
               file status is ws-userdata-status.
+*>    Read-only view of a pre-existing line-sequential accounts file
+*>    (the format used before accounts-file became indexed), so
+*>    migrate-legacy-accounts-file can convert it in place instead of
+*>    locking out every already-registered student.  Same physical
+*>    file as accounts-file; never open both at once.
+          select legacy-accounts-file assign to 'InCollege-Accounts.txt'
+              organization is line sequential
+              file status is ws-legacy-status.
+*>    Indexed file the legacy accounts are converted into before being
+*>    swapped in for InCollege-Accounts.txt.
+          select accounts-migrate-file assign to 'InCollege-Accounts.tmp'
+              organization is indexed
+              access mode is dynamic
+              record key is mig-username
+              file status is ws-migrate-status.
 *>    A - New file creation for each user linked by username
           select profiles-file assign to 'InCollege-Profiles.txt'
               organization is line sequential
@@ -49,6 +68,36 @@
             organization is line sequential
             file status is ws-app-status.
 
+*>    temp file for applications update (atomic status change)
+          select temp-applications-file assign to 'InCollege-Applications.tmp'
+            organization is line sequential
+            file status is ws-app-status.
+
+*>    Holds the last job id handed out, so get-next-job-id can keep
+*>    numbering postings uniquely across runs.
+          select job-seq-file assign to 'InCollege-JobSeq.txt'
+            organization is line sequential
+            file status is ws-jobseq-status.
+
+*>    Skills file holds the lesson text shown by Learn a New Skill,
+*>    one line of content per record, tagged with a skill code.
+          select skills-file assign to 'InCollege-Skills.txt'
+            organization is line sequential
+            file status is ws-skills-status.
+
+*>    Login audit trail: one record per login attempt (username,
+*>    timestamp, and whether it succeeded).
+          select login-audit-file assign to 'InCollege-LoginAudit.txt'
+            organization is line sequential
+            file status is ws-audit-status.
+
+*>    Checkpoint file: remembers where the last run left off, so a
+*>    file-input (batch) run that stopped mid-session can resume
+*>    instead of always restarting at INITIAL-MENU.
+          select checkpoint-file assign to 'InCollege-Checkpoint.txt'
+            organization is line sequential
+            file status is ws-checkpoint-status.
+
 
 
 
@@ -64,6 +113,30 @@
 *>    Each account record consists of a username and password
           05  username        pic x(20).
           05  password        pic x(12).
+*>    Consecutive failed login attempts and a lockout flag, so
+*>    password-lookup can shut out repeated guessing (see MAX-LOGIN-FAILURES).
+          05  acct-fail-count pic 9(2).
+          05  acct-locked     pic x(1).
+              88  acct-is-locked value 'Y'.
+*>    Timestamp the lockout was set, so username-lookup can lift it
+*>    automatically once MAX-LOCKOUT-MINUTES has passed (see
+*>    account-lockout-expired).
+          05  acct-lock-time  pic x(21).
+*>    Old (pre-indexed) accounts-file layout: just username/password,
+*>    one per line.  See migrate-legacy-accounts-file.
+      fd  legacy-accounts-file.
+      01  legacy-account-record.
+          05  legacy-username    pic x(20).
+          05  legacy-password    pic x(12).
+*>    Migration target: same shape as account-record, defaulted so a
+*>    converted row behaves exactly like a freshly created account.
+      fd  accounts-migrate-file.
+      01  accounts-migrate-record.
+          05  mig-username       pic x(20).
+          05  mig-password       pic x(12).
+          05  mig-fail-count     pic 9(2).
+          05  mig-locked         pic x(1).
+          05  mig-lock-time      pic x(21).
 *>    A - profile file structure added here - added missing fields
       fd  profiles-file.
         01  profile-record.
@@ -82,16 +155,16 @@
             05  profile-about        pic x(200).
 
 
-            *> experience (up to 3)
-            05  profile-exp occurs 3.
+            *> experience (up to MAX-PROFILE-ENTRIES entries)
+            05  profile-exp occurs 10.
                 10  exp-title        pic x(30).
                 10  exp-company      pic x(40).
                 10  exp-dates        pic x(30).
                 10  exp-desc         pic x(120).
 
 
-            *> education (up to 3)
-            05  profile-edu occurs 3.
+            *> education (up to MAX-PROFILE-ENTRIES entries)
+            05  profile-edu occurs 10.
                 10  edu-degree       pic x(30).
                 10  edu-school       pic x(40).
                 10  edu-years        pic x(20).
@@ -117,16 +190,16 @@
             05  temp-profile-about        pic x(200).
 
 
-            *> experience (up to 3)
-            05  temp-profile-exp occurs 3.
+            *> experience (up to MAX-PROFILE-ENTRIES entries)
+            05  temp-profile-exp occurs 10.
                 10  temp-exp-title        pic x(30).
                 10  temp-exp-company      pic x(40).
                 10  temp-exp-dates        pic x(30).
                 10  temp-exp-desc         pic x(120).
 
 
-            *> education (up to 3)
-            05  temp-profile-edu occurs 3.
+            *> education (up to MAX-PROFILE-ENTRIES entries)
+            05  temp-profile-edu occurs 10.
                 10  temp-edu-degree       pic x(30).
                 10  temp-edu-school       pic x(40).
                 10  temp-edu-years        pic x(20).
@@ -154,6 +227,13 @@
                05  job-location       pic x(50).
                05  job-salary         pic x(20).
                05  job-poster         pic x(20).
+*>             Unique id from job-seq-file (see get-next-job-id), so
+*>             two of a poster's own postings sharing title/employer/
+*>             location don't get their applicant rosters merged.
+*>             Spaces on any job posted before this field existed;
+*>             those still fall back to the title/employer/location
+*>             join (see display-one-posting-roster).
+               05  job-id             pic x(6).
 
       fd  applications-file.
            01  application-record.
@@ -162,8 +242,39 @@
                05  app-job-employer  pic x(50).
                05  app-job-location  pic x(50).
                05  app-job-salary    pic x(20).
-
-
+               05  app-status        pic x(12).
+               05  app-job-id        pic x(6).
+
+*>    temp file used for atomic application status updates
+      fd  temp-applications-file.
+           01  temp-application-record.
+               05  temp-app-username      pic x(20).
+               05  temp-app-job-title     pic x(50).
+               05  temp-app-job-employer  pic x(50).
+               05  temp-app-job-location  pic x(50).
+               05  temp-app-job-salary    pic x(20).
+               05  temp-app-status        pic x(12).
+               05  temp-app-job-id        pic x(6).
+
+      fd  skills-file.
+           01  skill-content-record.
+               05  skill-code        pic x(8).
+               05  skill-line        pic x(200).
+
+      fd  login-audit-file.
+           01  login-audit-record.
+               05  audit-username    pic x(20).
+               05  audit-timestamp   pic x(21).
+               05  audit-result      pic x(7).
+
+      fd  checkpoint-file.
+           01  checkpoint-record.
+               05  ckpt-program-state  pic x(20).
+               05  ckpt-username       pic x(20).
+
+      fd  job-seq-file.
+           01  job-seq-record.
+               05  seq-next-id       pic 9(6).
 
 
       working-storage section.
@@ -173,6 +284,10 @@
 
 *>    - FILE STATUS AND EOF FLAGS -
       01  ws-userdata-status  pic x(2).
+      01  ws-legacy-status    pic x(2).
+      01  ws-migrate-status   pic x(2).
+      01  ws-legacy-eof       pic a(1) value 'N'.
+          88  legacy-file-ended value 'Y'.
       01  ws-input-eof        pic a(1) value 'N'.
       88  input-ended         value 'Y'.
 
@@ -187,9 +302,24 @@
       01 MAX-EXP-DATES   pic 9(3) value 30.
       01 MAX-EXP-DESC    pic 9(3) value 120.
       01 MAX-JOB-DESC    pic 9(3) value 500.
-       
+      01 MAX-PROFILE-ENTRIES pic 99 value 10.
+      01 MAX-LOGIN-FAILURES pic 9 value 5.
+*>    Minutes a locked account stays locked before username-lookup
+*>    lifts the lock automatically (see account-lockout-expired).
+      01 MAX-LOCKOUT-MINUTES pic 9(3) value 15.
+
       01 ws-input-len    pic 9(4) value 0.
 
+*>    Scratch fields for account-lockout-expired's elapsed-time check.
+      01  ws-lockout-now       pic x(21).
+      01  ws-lockout-day-then  pic s9(9) comp.
+      01  ws-lockout-day-now   pic s9(9) comp.
+      01  ws-lockout-min-then  pic s9(5) comp.
+      01  ws-lockout-min-now   pic s9(5) comp.
+      01  ws-lockout-elapsed   pic s9(9) comp.
+      01  ws-lockout-expired   pic a(1) value 'N'.
+          88  lockout-expired  value 'Y'.
+
 
 *>    - PROGRAM FLOW AND INPUT -
       01  ws-program-state    pic x(20) value 'INITIAL-MENU'.
@@ -210,13 +340,8 @@
       01  ws-debug-mode    pic a(1) value 'N'.
           88 debug-mode    value 'Y'.
           
-*>    - ACCOUNT DATA - We keep a copy of the accounts file locally at runtime for faster access instead of reading the file everytime (simply for good practice)
-      01  ws-account-table.
-          05  ws-user-account     occurs 5 times.
-              10  ws-username         pic x(20).
-              10  ws-password         pic x(12).
-      01  ws-current-account-count    pic 9 value 0.
-      01  ws-max-accounts             pic 9 value 5.
+*>    - ACCOUNT DATA - accounts-file is now indexed and keyed on username,
+*>    so lookups go straight to the file instead of a fixed-size table.
       01  ws-account-found            pic a(1) value 'N'.
           88  account-found            value 'Y'.
       01  ws-validation-passed       pic a(1) value 'N'.
@@ -243,8 +368,6 @@
           05  ws-specialchar-count  pic 9 value 0.
 
 
-      01  ws-accounts-eof           pic a(1) value 'N'.
-          88 accounts-file-ended    value 'Y'.
 *>    A - storage section for profile file creation
       01  ws-profiles-status        pic x(2).
       01  ws-profiles-eof           pic a(1) value 'N'.
@@ -266,16 +389,16 @@
          05  ws-profile-about        pic x(200).
 
 
-         *> experiences (up to 3 entries)
-         05  ws-profile-exp occurs 3.
+         *> experiences (up to MAX-PROFILE-ENTRIES entries)
+         05  ws-profile-exp occurs 10.
              10  ws-exp-title        pic x(30).
              10  ws-exp-company      pic x(40).
              10  ws-exp-dates        pic x(30).
              10  ws-exp-desc         pic x(120).
 
 
-         *> education (up to 3 entries)
-         05  ws-profile-edu occurs 3.
+         *> education (up to MAX-PROFILE-ENTRIES entries)
+         05  ws-profile-edu occurs 10.
              10  ws-edu-degree       pic x(30).
              10  ws-edu-school       pic x(40).
              10  ws-edu-years        pic x(20).
@@ -346,13 +469,50 @@
            05  ws-job-location    pic x(50).
            05  ws-job-salary      pic x(20).
 
+*>    - JOB ID SEQUENCE (see get-next-job-id) -
+       01  ws-jobseq-status       pic x(2).
+       01  ws-next-job-num        pic 9(6) value 0.
+       01  ws-next-job-id         pic x(6) value spaces.
+
 *>    - APPLICATION PERSISTENCE -
        01  ws-app-status          pic x(2).
        01  ws-app-eof             pic a(1) value 'N'.
           88 applications-file-ended value 'Y'.
 
+*>    - LEARN A NEW SKILL CONTENT -
+       01  ws-skills-status       pic x(2).
+       01  ws-skills-eof          pic a(1) value 'N'.
+          88 skills-file-ended    value 'Y'.
+       01  ws-skill-code          pic x(8) value spaces.
+       01  ws-skill-lines-shown   pic 9(4) value 0.
+
+*>    - LOGIN AUDIT TRAIL / LOCKOUT -
+       01  ws-audit-status        pic x(2).
+       01  ws-audit-timestamp     pic x(21) value spaces.
+       01  ws-audit-result        pic x(7)  value spaces.
+
+*>    - SESSION CHECKPOINT / RESUME -
+       01  ws-checkpoint-status   pic x(2).
+       01  ws-had-checkpoint      pic a(1) value 'N'.
+           88 had-checkpoint      value 'Y'.
+*>    A resume target is only staged here; it is not applied to
+*>    ws-program-state/ws-current-username until the same user has
+*>    re-authenticated through LOGIN-SCREEN (see password-lookup).
+       01  ws-pending-resume-state    pic x(20) value spaces.
+       01  ws-pending-resume-username pic x(20) value spaces.
+
 *>    - BROWSE/VIEW TEMP STATE -
        01  ws-selected-index      pic 9(4) value 0.
+       01  ws-selected-status     pic x(12) value spaces.
+
+*>    - BROWSE JOBS KEYWORD/LOCATION FILTER -
+       01  ws-job-filter          pic x(50) value spaces.
+       01  ws-job-filter-hit      pic a(1)  value 'N'.
+           88 job-filter-hit      value 'Y'.
+       01  ws-filter-match-count  pic 9(4)  value 0.
+       01  ws-filter-title-upper  pic x(50)  value spaces.
+       01  ws-filter-desc-upper   pic x(500) value spaces.
+       01  ws-filter-loc-upper    pic x(50)  value spaces.
        01  ws-wrap-cols           pic 9(3) value 70.
        01  ws-desc-idx            pic 9(4) value 1.
        01  ws-desc-len            pic 9(4) value 0.
@@ -373,10 +533,13 @@
            05  sj-employer        pic x(50).
            05  sj-location        pic x(50).
            05  sj-salary          pic x(20).
+           05  sj-job-id          pic x(6).
 
        
        01  ws-found-username      pic x(20) value spaces.  *> username from matched profile
        01  ws-list-count          pic 9(4)  value 0.
+       01  ws-app-list-count      pic 9(4)  value 0.
+       01  ws-name-match-count    pic 9(4)  value 0.
        01  ws-request-index       pic 9(4)  value 0.
        01  ws-found-request       pic a(1) value 'N'.
            88  found-request       value 'Y'.
@@ -435,23 +598,19 @@
 
 *>    If they choose to create an account, prompt them for their username and password
           else if at-register-screen
-              if ws-current-account-count >= ws-max-accounts
-                  move "All permitted accounts have been created, please come back later." to ws-message
-                  perform display-info
-                  move "INITIAL-MENU" to ws-program-state
-              else
-                  move "Please create a username:" to ws-message
+*>            Accounts file is keyed/indexed, so there is no fixed
+*>            population ceiling here anymore.
+              move "Please create a username:" to ws-message
+              perform display-prompt
+              perform read-user-choice
+              perform validate-username
+              if validation-passed and not account-found and not input-ended
+                  move "Enter a password:" to ws-message
                   perform display-prompt
+                  move "(8-12 chars, 1 uppercase, 1 lower, 1 special)" to ws-message
+                  perform display-info
                   perform read-user-choice
-                  perform validate-username
-                  if validation-passed and not account-found and not input-ended
-                      move "Enter a password:" to ws-message
-                      perform display-prompt
-                      move "(8-12 chars, 1 uppercase, 1 lower, 1 special)" to ws-message
-                      perform display-info
-                      perform read-user-choice
-                      perform validate-password
-                  end-if
+                  perform validate-password
               end-if
 
 
@@ -497,7 +656,15 @@
           else if at-learn-skill-menu
               perform display-skills
               perform read-user-choice
-              if ws-user-choice = '6'
+              if ws-user-choice = '1'
+                  move "TIME" to ws-skill-code
+                  perform display-skill-content
+                  move "SKILL-MENU" to ws-program-state
+              else if ws-user-choice = '4'
+                  move "FIN" to ws-skill-code
+                  perform display-skill-content
+                  move "SKILL-MENU" to ws-program-state
+              else if ws-user-choice = '6'
                   move "MAIN-MENU" to ws-program-state
               else
                   perform display-under-construction
@@ -531,6 +698,14 @@
 
               open i-o accounts-file
           end-if.
+          if ws-userdata-status not = "00" and ws-userdata-status not = "35"
+*>            Not "file missing", so this is most likely a leftover
+*>            line-sequential accounts file from before accounts-file
+*>            became indexed.  Try to convert it in place rather than
+*>            locking every existing student out.
+              perform migrate-legacy-accounts-file
+              open i-o accounts-file
+          end-if.
           if ws-userdata-status not = "00"
               move "FATAL ERROR opening accounts file. Status: " to ws-message
               string ws-message ws-userdata-status into ws-message
@@ -539,18 +714,108 @@
           end-if.
 
 
-          perform until accounts-file-ended
-              read accounts-file next record
-                  at end set accounts-file-ended to true
+*>        Accounts are now looked up by key straight from accounts-file
+*>        (see username-lookup/validate-username), so there is nothing
+*>        left to preload into working-storage here.
+          close accounts-file.
+
+          perform offer-resume-checkpoint.
+
+*>    Converts a pre-existing line-sequential InCollege-Accounts.txt
+*>    (username/password only, one per line) into the indexed layout
+*>    accounts-file now expects, defaulting the new lockout fields the
+*>    same way validate-password does for a brand new account.  Uses
+*>    the same delete-then-rename swap already used to rewrite
+*>    InCollege-PendingRequests.txt/InCollege-Profiles.txt elsewhere in
+*>    this program.
+      migrate-legacy-accounts-file.
+          open input legacy-accounts-file
+          if ws-legacy-status not = "00"
+*>            Nothing readable as a legacy file either; leave it to the
+*>            FATAL ERROR path in initialize-files.
+              exit paragraph
+          end-if
+
+          open output accounts-migrate-file
+          if ws-migrate-status not = "00"
+              close legacy-accounts-file
+              exit paragraph
+          end-if
+
+          move "Converting existing accounts to the new format." to ws-message
+          perform display-info
+
+          move 'N' to ws-legacy-eof
+          perform until legacy-file-ended
+              read legacy-accounts-file
+                  at end
+                      set legacy-file-ended to true
                   not at end
-                      add 1 to ws-current-account-count
-                      move username
-                          to ws-username(ws-current-account-count)
-                      move password
-                          to ws-password(ws-current-account-count)
+                      move legacy-username to mig-username
+                      move legacy-password to mig-password
+                      move 0 to mig-fail-count
+                      move "N" to mig-locked
+                      move spaces to mig-lock-time
+                      write accounts-migrate-record
               end-read
-          end-perform.
-          close accounts-file.
+          end-perform
+
+          close legacy-accounts-file
+          close accounts-migrate-file
+
+          move "InCollege-Accounts.txt" to ws-message
+          call "CBL_DELETE_FILE" using ws-message
+
+          move "InCollege-Accounts.tmp" to ws-message
+          move "InCollege-Accounts.txt" to ws-user-choice
+          call "CBL_RENAME_FILE" using ws-message, ws-user-choice
+
+          move spaces to ws-userdata-status
+          move spaces to ws-legacy-status
+          move spaces to ws-migrate-status.
+
+
+*>    If the previous run left a checkpoint pointing at an in-progress
+*>    session (anything past INITIAL-MENU), ask whether to resume there
+*>    instead of starting over.  Either way, the checkpoint is consumed
+*>    here so a stale one cannot resurface on a later run.
+*>    Resuming never restores an already-authenticated menu state by
+*>    itself: it only stages the target and sends the user through
+*>    LOGIN-SCREEN, exactly like starting fresh.  password-lookup jumps
+*>    to the staged menu only once that same username has re-entered
+*>    the correct password (see ws-pending-resume-state/-username).
+      offer-resume-checkpoint.
+          move 'N' to ws-had-checkpoint
+          open input checkpoint-file
+          if ws-checkpoint-status = "00"
+              read checkpoint-file
+                  at end
+                      continue
+                  not at end
+                      if function trim(ckpt-program-state) not = spaces
+                         and function trim(ckpt-program-state) not = "INITIAL-MENU"
+                         and function trim(ckpt-program-state) not = "LOGIN-SCREEN"
+                         and function trim(ckpt-username) not = spaces
+                          set had-checkpoint to true
+                      end-if
+              end-read
+              close checkpoint-file
+          end-if
+
+          if had-checkpoint
+              move "A previous session was interrupted. Resume it? (Y/N): " to ws-message
+              perform display-prompt
+              perform read-next-input
+              if not input-ended
+                 and function upper-case(function trim(ws-last-input)) = "Y"
+                  move ckpt-program-state to ws-pending-resume-state
+                  move ckpt-username to ws-pending-resume-username
+                  move "LOGIN-SCREEN" to ws-program-state
+              end-if
+          end-if
+
+          move "InCollege-Checkpoint.txt" to ws-message
+          call "CBL_DELETE_FILE" using ws-message.
 
 
       display-initial-menu.
@@ -633,6 +898,44 @@
           end-if.
 
 
+*>    Displays every line stored for ws-skill-code in skills-file, in
+*>    file order.  Falls back to the under-construction stub if the
+*>    file is missing or no lines are on file for that skill yet.
+      display-skill-content.
+          move 0 to ws-skill-lines-shown
+          move 'N' to ws-skills-eof
+
+          open input skills-file
+          if ws-skills-status not = "00"
+              close skills-file
+              perform display-under-construction
+              exit paragraph
+          end-if
+
+          display ws-line-separator
+          perform until skills-file-ended
+              read skills-file next record
+                  at end
+                      set skills-file-ended to true
+                  not at end
+                      if function trim(skill-code) = function trim(ws-skill-code)
+                          add 1 to ws-skill-lines-shown
+                          move skill-line to ws-message
+                          perform display-line
+                      end-if
+              end-read
+          end-perform
+          close skills-file
+
+          if ws-skill-lines-shown = 0
+              perform display-under-construction
+              exit paragraph
+          end-if
+
+          display ws-line-separator
+          perform write-separator.
+
+
       read-next-input.
         if debug-mode
             accept ws-last-input
@@ -662,27 +965,91 @@
 
 
 
+*>    Looks the typed username up directly in the keyed accounts-file.
+*>    On a hit, the file is left open (record positioned on the match)
+*>    so password-lookup can compare against it without a second read.
       username-lookup.
           move function trim(ws-user-choice) to ws-input-username
-              move 'N' to ws-account-found
-              perform varying ws-i from 1 by 1
-                  until ws-i > ws-current-account-count
-                  if ws-input-username = function trim(ws-username(ws-i))
-                      set account-found to true
-                      exit perform
-                  end-if
-              end-perform
-              if not account-found
+          move 'N' to ws-account-found
+          open i-o accounts-file
+          evaluate ws-userdata-status
+              when "35"
+                  close accounts-file
                   move "Username not found. Returning to menu." to ws-message
                   perform display-error
+                  move "FAILURE" to ws-audit-result
+                  perform record-login-audit
                   move "INITIAL-MENU" to ws-program-state
-              end-if.
+              when "00"
+                  move ws-input-username to username
+                  read accounts-file
+                      invalid key
+                          close accounts-file
+                          move "Username not found. Returning to menu." to ws-message
+                          perform display-error
+                          move "FAILURE" to ws-audit-result
+                          perform record-login-audit
+                          move "INITIAL-MENU" to ws-program-state
+                      not invalid key
+                          if acct-is-locked
+                              perform account-lockout-expired
+                          end-if
+                          if acct-is-locked
+                              close accounts-file
+                              move "This account is locked due to repeated failed login attempts." to ws-message
+                              perform display-error
+                              move "FAILURE" to ws-audit-result
+                              perform record-login-audit
+                              move "INITIAL-MENU" to ws-program-state
+                          else
+                              set account-found to true
+                          end-if
+                  end-read
+              when other
+                  close accounts-file
+                  move "Accounts file error while looking up username." to ws-message
+                  perform display-error
+                  move "INITIAL-MENU" to ws-program-state
+          end-evaluate.
+
+*>    A lockout is temporary: once MAX-LOCKOUT-MINUTES has elapsed
+*>    since acct-lock-time, the account is unlocked here and the
+*>    failed-attempt count is reset, letting the current lookup fall
+*>    through to a normal password prompt instead of a permanent ban.
+      account-lockout-expired.
+          move 'N' to ws-lockout-expired
+          if function trim(acct-lock-time) not = spaces
+              move function current-date to ws-lockout-now
+              compute ws-lockout-day-then =
+                  function integer-of-date(function numval(acct-lock-time(1:8)))
+              compute ws-lockout-day-now =
+                  function integer-of-date(function numval(ws-lockout-now(1:8)))
+              compute ws-lockout-min-then =
+                  (function numval(acct-lock-time(9:2)) * 60)
+                  + function numval(acct-lock-time(11:2))
+              compute ws-lockout-min-now =
+                  (function numval(ws-lockout-now(9:2)) * 60)
+                  + function numval(ws-lockout-now(11:2))
+              compute ws-lockout-elapsed =
+                  (ws-lockout-day-now - ws-lockout-day-then) * 1440
+                  + (ws-lockout-min-now - ws-lockout-min-then)
+              if ws-lockout-elapsed >= MAX-LOCKOUT-MINUTES
+                  set lockout-expired to true
+              end-if
+          end-if
+
+          if lockout-expired
+              move 0 to acct-fail-count
+              move "N" to acct-locked
+              move spaces to acct-lock-time
+              rewrite account-record
+          end-if.
 
 
       password-lookup.
           move function trim(ws-user-choice) to ws-input-password
           if account-found
-              if ws-input-password = function trim(ws-password(ws-i))
+              if ws-input-password = function trim(password)
                   move "You have successfully logged in." to ws-message
                   perform display-success
                   move spaces to ws-message
@@ -693,12 +1060,63 @@
                   *> Canonical current user for the whole session:
                   move function trim(ws-input-username) to ws-current-username
 
-                  move "MAIN-MENU" to ws-program-state
+                  *> A clean login clears any prior failed-attempt count.
+                  move 0 to acct-fail-count
+                  move "N" to acct-locked
+                  move spaces to acct-lock-time
+                  rewrite account-record
+
+                  move "SUCCESS" to ws-audit-result
+                  perform record-login-audit
+
+                  *> Only jump to a staged checkpoint target if THIS user
+                  *> just supplied the correct password for it; otherwise
+                  *> a normal login always lands on MAIN-MENU.
+                  if function trim(ws-pending-resume-username) not = spaces
+                     and function upper-case(function trim(ws-pending-resume-username))
+                       = function upper-case(function trim(ws-current-username))
+                      move ws-pending-resume-state to ws-program-state
+                      move spaces to ws-pending-resume-state
+                      move spaces to ws-pending-resume-username
+                  else
+                      move "MAIN-MENU" to ws-program-state
+                  end-if
               else
                   move "Incorrect password. Returning to menu." to ws-message
                   perform display-error
+
+                  add 1 to acct-fail-count
+                  if acct-fail-count >= MAX-LOGIN-FAILURES
+                      move "Y" to acct-locked
+                      move function current-date to acct-lock-time
+                  end-if
+                  rewrite account-record
+
+                  move "FAILURE" to ws-audit-result
+                  perform record-login-audit
+
                   move "INITIAL-MENU" to ws-program-state
               end-if
+              close accounts-file
+          end-if.
+
+
+*>    Appends one record to the login audit trail: the username that
+*>    was typed, a timestamp, and whether the attempt succeeded.
+      record-login-audit.
+          move function current-date to ws-audit-timestamp
+          open extend login-audit-file
+          if ws-audit-status = "35"
+              open output login-audit-file
+              close login-audit-file
+              open extend login-audit-file
+          end-if
+          if ws-audit-status = "00"
+              move ws-input-username to audit-username
+              move ws-audit-timestamp to audit-timestamp
+              move ws-audit-result to audit-result
+              write login-audit-record
+              close login-audit-file
           end-if.
 
 
@@ -715,13 +1133,24 @@
               perform display-error
               move "INITIAL-MENU" to ws-program-state
           else
-              perform varying ws-i from 1 by 1
-                  until ws-i > ws-current-account-count
-                  if ws-input-username = ws-username(ws-i)
-                      set account-found to true
-                      exit perform
-                  end-if
-              end-perform
+              open input accounts-file
+              evaluate ws-userdata-status
+                  when "00"
+                      move ws-input-username to username
+                      read accounts-file
+                          invalid key
+                              continue
+                          not invalid key
+                              set account-found to true
+                      end-read
+                      close accounts-file
+                  when "35"
+                      close accounts-file
+                  when other
+                      move "Accounts file error while checking username." to ws-message
+                      perform display-error
+                      close accounts-file
+              end-evaluate
               if account-found
                   move "Username already exists. Returning to menu." to ws-message
                   perform display-error
@@ -767,16 +1196,44 @@
               perform display-error
               move "INITIAL-MENU" to ws-program-state
           else
-              add 1 to ws-current-account-count
-              move ws-input-username to ws-username(ws-current-account-count)
-              move ws-input-password to ws-password(ws-current-account-count)
-              move "Account created successfully!" to ws-message
-              perform display-success
-
-              *> If creation means youâ€™re signed in, remember who that is:
-              move function trim(ws-input-username) to ws-current-username
-
-              move "MAIN-MENU" to ws-program-state
+*>            Write the new account straight to accounts-file so it
+*>            survives even if the program never reaches a clean
+*>            shutdown (see cleanup-files).
+              move ws-input-username to username
+              move ws-input-password to password
+              move 0 to acct-fail-count
+              move "N" to acct-locked
+              move spaces to acct-lock-time
+              open i-o accounts-file
+              if ws-userdata-status = "35"
+                  open output accounts-file
+                  close accounts-file
+                  open i-o accounts-file
+              end-if
+              if ws-userdata-status not = "00"
+                  move "Could not open accounts file. Status: " to ws-message
+                  string ws-message ws-userdata-status into ws-message
+                  perform display-error
+                  move "INITIAL-MENU" to ws-program-state
+              else
+                  write account-record
+                  if ws-userdata-status not = "00"
+                      move "Could not save new account. Status: " to ws-message
+                      string ws-message ws-userdata-status into ws-message
+                      perform display-error
+                      close accounts-file
+                      move "INITIAL-MENU" to ws-program-state
+                  else
+                      close accounts-file
+                      move "Account created successfully!" to ws-message
+                      perform display-success
+
+                      *> If creation means youâ€™re signed in, remember who that is:
+                      move function trim(ws-input-username) to ws-current-username
+
+                      move "MAIN-MENU" to ws-program-state
+                  end-if
+              end-if
           end-if.
 
 
@@ -1448,7 +1905,7 @@
         *> -------- Experience(s) --------
         move "Experience(s):" to ws-message
         perform display-info
-        perform varying ws-i from 1 by 1 until ws-i > 3
+        perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
             if ws-exp-title(ws-i) not = spaces
                 *> Job Title
                 move "Job Title" to ws-label
@@ -1483,7 +1940,7 @@
         *> Education(s)
         move "Education(s):" to ws-message
         perform display-info
-        perform varying ws-i from 1 by 1 until ws-i > 3
+        perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
             if ws-edu-degree(ws-i) not = spaces
                 *> Degree
                 move "Degree" to ws-label
@@ -1552,8 +2009,8 @@
                            move profile-about to ws-profile-about
 
 
-                           *> copy the 3 experience entries
-                           perform varying ws-i from 1 by 1 until ws-i > 3
+                           *> copy up to MAX-PROFILE-ENTRIES experience entries
+                           perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
                                move exp-title   (ws-i) to ws-exp-title   (ws-i)
                                move exp-company (ws-i) to ws-exp-company (ws-i)
                                move exp-dates   (ws-i) to ws-exp-dates   (ws-i)
@@ -1561,8 +2018,8 @@
                            end-perform
 
 
-                           *> copy the 3 education entries
-                           perform varying ws-i from 1 by 1 until ws-i > 3
+                           *> copy up to MAX-PROFILE-ENTRIES education entries
+                           perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
                                move edu-degree  (ws-i) to ws-edu-degree  (ws-i)
                                move edu-school  (ws-i) to ws-edu-school  (ws-i)
                                move edu-years   (ws-i) to ws-edu-years   (ws-i)
@@ -1579,13 +2036,13 @@
           create-profile.
        *> optional: clear working fields so blanks don't keep stale data
        move spaces to ws-profile-about
-       perform varying ws-i from 1 by 1 until ws-i > 3
+       perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
            move spaces to ws-exp-title   (ws-i)
            move spaces to ws-exp-company (ws-i)
            move spaces to ws-exp-dates   (ws-i)
            move spaces to ws-exp-desc    (ws-i)
        end-perform
-       perform varying ws-i from 1 by 1 until ws-i > 3
+       perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
            move spaces to ws-edu-degree (ws-i)
            move spaces to ws-edu-school (ws-i)
            move spaces to ws-edu-years  (ws-i)
@@ -1620,7 +2077,7 @@
        move ws-profile-about  to profile-about
 
 
-       perform varying ws-i from 1 by 1 until ws-i > 3
+       perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
            move ws-exp-title   (ws-i) to exp-title   (ws-i)
            move ws-exp-company (ws-i) to exp-company (ws-i)
            move ws-exp-dates   (ws-i) to exp-dates   (ws-i)
@@ -1628,7 +2085,7 @@
        end-perform
 
 
-       perform varying ws-i from 1 by 1 until ws-i > 3
+       perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
            move ws-edu-degree  (ws-i) to edu-degree  (ws-i)
            move ws-edu-school  (ws-i) to edu-school  (ws-i)
            move ws-edu-years   (ws-i) to edu-years   (ws-i)
@@ -1675,7 +2132,7 @@
                        move ws-profile-about  to temp-profile-about
 
 
-                       perform varying ws-i from 1 by 1 until ws-i > 3
+                       perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
                            move ws-exp-title  (ws-i) to temp-exp-title  (ws-i)
                            move ws-exp-company(ws-i) to temp-exp-company(ws-i)
                            move ws-exp-dates  (ws-i) to temp-exp-dates  (ws-i)
@@ -1683,7 +2140,7 @@
                        end-perform
 
 
-                       perform varying ws-i from 1 by 1 until ws-i > 3
+                       perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
                            move ws-edu-degree (ws-i) to temp-edu-degree (ws-i)
                            move ws-edu-school (ws-i) to temp-edu-school (ws-i)
                            move ws-edu-years  (ws-i) to temp-edu-years  (ws-i)
@@ -1758,10 +2215,11 @@
            exit paragraph
        end-if
    
-       *> Scan profiles for exact (trimmed) match
+       *> Scan profiles for every (trimmed, case-insensitive) name match
        move 'N' to ws-name-match-found
        move 'N' to ws-profiles-eof
-   
+       move 0 to ws-name-match-count
+
        open input profiles-file
        evaluate ws-profiles-status
            when "00"
@@ -1779,7 +2237,7 @@
                move "MAIN-MENU" to ws-program-state
                exit paragraph
        end-evaluate
-   
+
        perform until profiles-file-ended
            read profiles-file next record
                at end
@@ -1790,65 +2248,124 @@
                       and
                       function upper-case(function trim(profile-last-name))
                           = function upper-case(function trim(ws-search-last))
-                set name-match-found to true
-
-   
-                       *> copy found profile into WS to reuse your display logic
-                       move profile-first-name to ws-profile-first-name
-                       move profile-last-name  to ws-profile-last-name
-                       move profile-school     to ws-profile-school
-                       move profile-major      to ws-profile-major
-                       move profile-grad-year  to ws-profile-grad-year
-                       move profile-about      to ws-profile-about
-                       move profile-username to ws-found-username
-   
-                       perform varying ws-i from 1 by 1 until ws-i > 3
-                           move exp-title   (ws-i) to ws-exp-title   (ws-i)
-                           move exp-company (ws-i) to ws-exp-company (ws-i)
-                           move exp-dates   (ws-i) to ws-exp-dates   (ws-i)
-                           move exp-desc    (ws-i) to ws-exp-desc    (ws-i)
-                       end-perform
-   
-                       perform varying ws-i from 1 by 1 until ws-i > 3
-                           move edu-degree  (ws-i) to ws-edu-degree  (ws-i)
-                           move edu-school  (ws-i) to ws-edu-school  (ws-i)
-                           move edu-years   (ws-i) to ws-edu-years   (ws-i)
-                       end-perform
-   
-                       set profiles-file-ended to true  *> stop after first hit
+                       set name-match-found to true
+                       add 1 to ws-name-match-count
+
+                       *> Show short line: "n) FirstName LastName  |  School  |  Major"
+                       move spaces to ws-message
+                       move ws-name-match-count to ws-num-2
+                       move ws-num-2 to ws-num-txt
+
+                       string
+                             function trim(ws-num-txt)            ") "     delimited by size
+                             function trim(profile-first-name)    " "      delimited by size
+                             function trim(profile-last-name)     "  |  "  delimited by size
+                             function trim(profile-school)        "  |  "  delimited by size
+                             function trim(profile-major)
+                         into ws-message
+                       end-string
+                       perform display-option
                    end-if
            end-read
        end-perform
        close profiles-file
-   
-        *> Render result
-        if name-match-found
-            move "User Profile" to ws-profile-header
-            perform render-profile
-            
-            if name-match-found
-            *> *> profile already copied into WS; also capture username for requests
-            *> move profile-username to ws-found-username
-        
-            move "1. Send Connection Request" to ws-message
-            perform display-option
-            move "2. Back to Main Menu" to ws-message
-            perform display-option
-            move "Enter your choice: " to ws-message
-            perform display-prompt
-            perform read-user-choice
-        
-            if ws-user-choice = '1'
-                perform send-connection-request
-              end-if
-            end-if
-        
-        else
+
+        *> Present results
+        if not name-match-found
             move "No user profile exists for the name you have entered." to ws-message
             perform display-info
+            move "MAIN-MENU" to ws-program-state
+            exit paragraph
         end-if
 
-        move "MAIN-MENU" to ws-program-state.        
+        display ws-line-separator
+        perform write-separator
+        move "Enter a number to view, or 0 to go back: " to ws-message
+        perform display-prompt
+        perform read-next-input
+        if input-ended
+            move "MAIN-MENU" to ws-program-state
+            exit paragraph
+        end-if
+
+        move function numval(ws-last-input) to ws-selected-index
+        if ws-selected-index = 0
+            move "MAIN-MENU" to ws-program-state
+            exit paragraph
+        end-if
+        if ws-selected-index < 1 or ws-selected-index > ws-name-match-count
+            move "Invalid selection. Please try again." to ws-message
+            perform display-error
+            perform handle-find-someone
+            exit paragraph
+        end-if
+
+        perform load-selected-name-match
+
+        move "User Profile" to ws-profile-header
+        perform render-profile
+
+        move "1. Send Connection Request" to ws-message
+        perform display-option
+        move "2. Back to Main Menu" to ws-message
+        perform display-option
+        move "Enter your choice: " to ws-message
+        perform display-prompt
+        perform read-user-choice
+
+        if ws-user-choice = '1'
+            perform send-connection-request
+        end-if
+
+        move "MAIN-MENU" to ws-program-state.
+
+      *> Re-scans profiles-file for the same first/last name and loads
+      *> the ws-selected-index'th match (counted in listing order) into
+      *> the WS-PROFILE-* fields used by render-profile.
+      load-selected-name-match.
+       move 0 to ws-list-count
+       move 'N' to ws-profiles-eof
+       open input profiles-file
+       perform until profiles-file-ended
+           read profiles-file next record
+               at end
+                   set profiles-file-ended to true
+               not at end
+                   if function upper-case(function trim(profile-first-name))
+                       = function upper-case(function trim(ws-search-first))
+                      and
+                      function upper-case(function trim(profile-last-name))
+                          = function upper-case(function trim(ws-search-last))
+                       add 1 to ws-list-count
+                       if ws-list-count = ws-selected-index
+                           move profile-first-name to ws-profile-first-name
+                           move profile-last-name  to ws-profile-last-name
+                           move profile-school     to ws-profile-school
+                           move profile-major      to ws-profile-major
+                           move profile-grad-year  to ws-profile-grad-year
+                           move profile-about      to ws-profile-about
+                           move profile-username to ws-found-username
+
+                           perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
+                               move exp-title   (ws-i) to ws-exp-title   (ws-i)
+                               move exp-company (ws-i) to ws-exp-company (ws-i)
+                               move exp-dates   (ws-i) to ws-exp-dates   (ws-i)
+                               move exp-desc    (ws-i) to ws-exp-desc    (ws-i)
+                           end-perform
+
+                           perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
+                               move edu-degree  (ws-i) to ws-edu-degree  (ws-i)
+                               move edu-school  (ws-i) to ws-edu-school  (ws-i)
+                               move edu-years   (ws-i) to ws-edu-years   (ws-i)
+                           end-perform
+
+                           set profiles-file-ended to true
+                       end-if
+                   end-if
+           end-read
+       end-perform
+       close profiles-file
+       exit paragraph.
 
 
       collect-profile-input.
@@ -2022,7 +2539,7 @@
 
 *>     Experiences
        *> ----- EXPERIENCE (Title adds a NEW row => Company and Dates REQUIRED) -----
-        perform varying ws-i from 1 by 1 until ws-i > 3
+        perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
 
             *> Remember whether this slot had a Title BEFORE any change
             move ws-exp-title(ws-i) to ws-prev-title
@@ -2038,6 +2555,12 @@
             move function trim(ws-last-input) to ws-temp-message
             compute ws-input-len = function length(function trim(ws-temp-message))
 
+            *> A blank Title on a slot that had no prior entry means
+            *> there is nothing more to add; stop here instead of
+            *> working through the remaining empty slots.
+            if ws-input-len = 0 and ws-prev-title = spaces
+                exit perform
+            end-if
 
             *> If user typed a new Title, set it
             if ws-input-len > 0
@@ -2177,7 +2700,7 @@
 
 *>    Educations
        *>    Educations (degree adds a NEW row => School and Years are REQUIRED)
-       perform varying ws-i from 1 by 1 until ws-i > 3
+       perform varying ws-i from 1 by 1 until ws-i > MAX-PROFILE-ENTRIES
 
            *> Ask for Degree (this is the â€œswitchâ€ that decides if a row exists)
            string "Education " ws-i " Degree (or Enter to keep/skip): " delimited by size
@@ -2193,6 +2716,13 @@
 
            move function trim(ws-last-input) to ws-temp-message
 
+           *> A blank Degree on a slot that had no prior entry means
+           *> there is nothing more to add; stop here instead of
+           *> working through the remaining empty slots.
+           if ws-temp-message = spaces and ws-prev-degree = spaces
+               exit perform
+           end-if
+
            *> If the user typed a new Degree, set it
            if ws-temp-message not = spaces
                move ws-temp-message to ws-edu-degree(ws-i)
@@ -2280,6 +2810,9 @@
               perform view-my-applications
               move "JOB-SEARCH-MENU" to ws-program-state
           else if ws-user-choice = '4'
+              perform view-my-postings
+              move "JOB-SEARCH-MENU" to ws-program-state
+          else if ws-user-choice = '5'
               move "MAIN-MENU" to ws-program-state
           else
               move "Invalid option. Please try again" to ws-message
@@ -2296,15 +2829,233 @@
           perform display-option
           move "3. View My Applications" to ws-message
           perform display-option
+          move "4. My Postings (view applicants)" to ws-message
+          perform display-option
           display ws-line-separator
           perform write-separator
-          move "4. Go Back to Main Menu" to ws-message
+          move "5. Go Back to Main Menu" to ws-message
           perform display-special-option
           display ws-line-separator
           perform write-separator
           move "Enter your choice: " to ws-message
           perform display-prompt.
 
+      *> =========================================================
+      *>  My Postings - jobs this user posted, with the roster of
+      *>  usernames that applied to each one (from applications-file)
+      *> =========================================================
+      view-my-postings.
+          move 0 to ws-list-count
+          move "My Postings" to ws-message
+          perform display-title
+
+          open input jobs-file
+
+          if ws-jobs-status = "35"
+              move "You have not posted any jobs yet." to ws-message
+              perform display-info
+              close jobs-file
+              exit paragraph
+          end-if
+
+          if ws-jobs-status not = "00"
+              move "Error opening jobs file. Status: " to ws-message
+              string ws-message ws-jobs-status into ws-message
+              perform display-error
+              close jobs-file
+              exit paragraph
+          end-if
+
+          move 'N' to ws-jobs-eof
+          perform until jobs-file-ended
+              read jobs-file
+                at end
+                  move 'Y' to ws-jobs-eof
+                not at end
+                  if function upper-case(function trim(job-poster))
+                     = function upper-case(function trim(ws-current-username))
+                      add 1 to ws-list-count
+                      move job-title    to sj-title
+                      move job-employer to sj-employer
+                      move job-location to sj-location
+                      move job-id       to sj-job-id
+                      perform display-one-posting-roster
+                  end-if
+              end-read
+          end-perform
+          close jobs-file
+
+          if ws-list-count = 0
+              move "You have not posted any jobs yet." to ws-message
+              perform display-info
+          end-if.
+
+      *> Displays one posted job (sj-title/sj-employer/sj-location) and
+      *> the usernames of everyone who applied to it.
+      display-one-posting-roster.
+          display ws-line-separator
+          perform write-separator
+          move spaces to ws-message
+          string
+              "Job: "                    delimited by size
+              function trim(sj-title)    delimited by size
+              "  |  "                    delimited by size
+              function trim(sj-employer) delimited by size
+              "  |  "                    delimited by size
+              function trim(sj-location) delimited by size
+            into ws-message
+          end-string
+          perform display-line
+
+          move 0 to ws-app-list-count
+          open input applications-file
+          if ws-app-status = "00"
+              move 'N' to ws-app-eof
+              perform until applications-file-ended
+                  read applications-file
+                    at end
+                      move 'Y' to ws-app-eof
+                    not at end
+                      if (function trim(sj-job-id) not = spaces
+                          and app-job-id = sj-job-id)
+                        or (function trim(sj-job-id) = spaces
+                          and function upper-case(function trim(app-job-title))
+                            = function upper-case(function trim(sj-title))
+                          and function upper-case(function trim(app-job-employer))
+                            = function upper-case(function trim(sj-employer))
+                          and function upper-case(function trim(app-job-location))
+                            = function upper-case(function trim(sj-location)))
+                          add 1 to ws-app-list-count
+                          if function trim(app-status) = spaces
+                              move "Applied" to ws-selected-status
+                          else
+                              move app-status to ws-selected-status
+                          end-if
+                          move spaces to ws-message
+                          string
+                              "  " delimited by size
+                              ws-app-list-count delimited by size
+                              ") " delimited by size
+                              function trim(app-username) delimited by size
+                              "  -  Status: " delimited by size
+                              function trim(ws-selected-status) delimited by size
+                            into ws-message
+                          end-string
+                          perform display-line
+                      end-if
+                  end-read
+              end-perform
+              close applications-file
+          else
+              close applications-file
+          end-if
+
+          if ws-app-list-count = 0
+              move "  (no applicants yet)" to ws-message
+              perform display-line
+              exit paragraph
+          end-if
+
+          move "Enter applicant number to update status, or 0 to skip: " to ws-message
+          perform display-prompt
+          perform read-next-input
+          if input-ended
+              exit paragraph
+          end-if
+          move function numval(ws-last-input) to ws-selected-index
+          if ws-selected-index > 0 and ws-selected-index <= ws-app-list-count
+              perform select-new-status
+              if ws-selected-status not = spaces
+                  perform update-application-status
+              end-if
+          end-if
+          exit paragraph.
+
+      *> Prompts the poster for one of the four allowed application
+      *> statuses; leaves ws-selected-status spaces on an invalid pick.
+      select-new-status.
+          move spaces to ws-selected-status
+          move "1. Applied" to ws-message
+          perform display-option
+          move "2. Under Review" to ws-message
+          perform display-option
+          move "3. Accepted" to ws-message
+          perform display-option
+          move "4. Rejected" to ws-message
+          perform display-option
+          move "Enter new status: " to ws-message
+          perform display-prompt
+          perform read-user-choice
+          evaluate ws-user-choice
+              when '1'
+                  move "Applied" to ws-selected-status
+              when '2'
+                  move "Under Review" to ws-selected-status
+              when '3'
+                  move "Accepted" to ws-selected-status
+              when '4'
+                  move "Rejected" to ws-selected-status
+              when other
+                  move "Invalid choice; status left unchanged." to ws-message
+                  perform display-error
+          end-evaluate
+          exit paragraph.
+
+      *> Rewrites applications-file, replacing the status of the
+      *> ws-selected-index'th applicant (counted among matches for
+      *> sj-title/sj-employer/sj-location) with ws-selected-status.
+      update-application-status.
+          open input applications-file
+          open output temp-applications-file
+
+          move 0 to ws-app-list-count
+          move 'N' to ws-app-eof
+          perform until applications-file-ended
+              read applications-file
+                at end
+                  move 'Y' to ws-app-eof
+                not at end
+                  move app-username     to temp-app-username
+                  move app-job-title    to temp-app-job-title
+                  move app-job-employer to temp-app-job-employer
+                  move app-job-location to temp-app-job-location
+                  move app-job-salary   to temp-app-job-salary
+                  move app-status       to temp-app-status
+                  move app-job-id       to temp-app-job-id
+
+                  if (function trim(sj-job-id) not = spaces
+                      and app-job-id = sj-job-id)
+                    or (function trim(sj-job-id) = spaces
+                      and function upper-case(function trim(app-job-title))
+                        = function upper-case(function trim(sj-title))
+                      and function upper-case(function trim(app-job-employer))
+                        = function upper-case(function trim(sj-employer))
+                      and function upper-case(function trim(app-job-location))
+                        = function upper-case(function trim(sj-location)))
+                      add 1 to ws-app-list-count
+                      if ws-app-list-count = ws-selected-index
+                          move ws-selected-status to temp-app-status
+                      end-if
+                  end-if
+
+                  write temp-application-record
+              end-read
+          end-perform
+
+          close applications-file
+          close temp-applications-file
+
+          move "InCollege-Applications.txt" to ws-message
+          call "CBL_DELETE_FILE" using ws-message
+
+          move "InCollege-Applications.tmp" to ws-message
+          move "InCollege-Applications.txt" to ws-user-choice
+          call "CBL_RENAME_FILE" using ws-message, ws-user-choice
+
+          move "Application status updated." to ws-message
+          perform display-success
+          exit paragraph.
+
       post-job.
           initialize ws-job-data
           
@@ -2436,27 +3187,91 @@
               string ws-message ws-jobs-status into ws-message
               perform display-error
           else
+              perform get-next-job-id
               move ws-job-title to job-title
               move ws-job-description to job-description
               move ws-job-employer to job-employer
               move ws-job-location to job-location
               move ws-job-salary to job-salary
               move ws-current-username to job-poster
+              move ws-next-job-id to job-id
               write job-record
               close jobs-file
           end-if.
 
+      *> Hands out the next unique job id from job-seq-file, so two
+      *> postings that happen to share title/employer/location (e.g.
+      *> the same class's TA posting made again next semester) still
+      *> keep separate applicant rosters.  Result left in
+      *> ws-next-job-id, zero-padded to match job-id's width.
+      get-next-job-id.
+          move 0 to ws-next-job-num
+          open input job-seq-file
+          if ws-jobseq-status = "00"
+              read job-seq-file
+                  at end
+                      continue
+                  not at end
+                      move seq-next-id to ws-next-job-num
+              end-read
+              close job-seq-file
+          end-if
+
+          add 1 to ws-next-job-num
+          open output job-seq-file
+          move ws-next-job-num to seq-next-id
+          write job-seq-record
+          close job-seq-file
+
+          move ws-next-job-num to ws-next-job-id.
+
       *> =========================================================
       *>  Browse Jobs / Internships
       *>  - Lists jobs with numbering (Title, Employer, Location)
       *>  - Lets user pick a number to view full details
       *> =========================================================
+      *> =========================================================
+      *>  Browse Jobs/Internships entry point - prompts for a filter
+      *>  once, then lists.  Returning from show-job-details (back or
+      *>  after applying) skips straight to list-jobs-and-select so an
+      *>  active filter is not silently discarded and re-asked for.
+      *> =========================================================
       browse-jobs.
-          move 0 to ws-list-count
-          move 0 to ws-total-jobs
           move "Browse Jobs/Internships" to ws-message
           perform display-title
 
+          perform prompt-job-filter
+          if input-ended
+              exit paragraph
+          end-if
+
+          perform list-jobs-and-select.
+
+      *> Reads the keyword/location filter into ws-job-filter, warning
+      *> and truncating on overlong input the same way post-job does
+      *> for job-title/job-description/job-employer/job-location.
+      prompt-job-filter.
+          move "Filter by keyword/location (Enter to list all): " to ws-message
+          perform display-prompt
+          perform read-next-input
+          if input-ended
+              exit paragraph
+          end-if
+          if function length(function trim(ws-last-input)) > 50
+              move "WARNING: Filter is too long! Truncating to 50 characters." to ws-message
+              perform display-info
+              move function upper-case(ws-last-input(1:50)) to ws-job-filter
+          else
+              move function upper-case(function trim(ws-last-input)) to ws-job-filter
+          end-if.
+
+      *> Lists jobs matching the already-set ws-job-filter and offers
+      *> to open one; called both from browse-jobs (fresh filter) and
+      *> from show-job-details's back/after-apply paths (reuse filter).
+      list-jobs-and-select.
+          move 0 to ws-list-count
+          move 0 to ws-total-jobs
+
           open input jobs-file
 
           if ws-jobs-status = "35"
@@ -2481,30 +3296,37 @@
                 at end
                   move 'Y' to ws-jobs-eof
                 not at end
-                  add 1 to ws-list-count
-                  move ws-list-count to ws-total-jobs
-                  *> Show short line: "n) Title  |  Employer  |  Location"
-                  move spaces to ws-message
-                move ws-list-count to ws-num-2               *> numeric 2-digit (leading zeros)
-                move ws-num-2      to ws-num-txt             *> now '01', '02', ... '10'
+                  perform job-matches-filter
+                  if job-filter-hit
+                      add 1 to ws-list-count
+                      move ws-list-count to ws-total-jobs
+                      *> Show short line: "n) Title  |  Employer  |  Location"
+                      move spaces to ws-message
+                      move ws-list-count to ws-num-2               *> numeric 2-digit (leading zeros)
+                      move ws-num-2      to ws-num-txt             *> now '01', '02', ... '10'
 
 
-                string
-                      function trim(ws-num-txt)              ") "       delimited by size
-                      function trim(job-title)               "  |  "    delimited by size
-                      function trim(job-employer)            "  |  "    delimited by size
-                      function trim(job-location)
-                  into ws-message
-                end-string
+                      string
+                            function trim(ws-num-txt)              ") "       delimited by size
+                            function trim(job-title)               "  |  "    delimited by size
+                            function trim(job-employer)            "  |  "    delimited by size
+                            function trim(job-location)
+                        into ws-message
+                      end-string
 
-                perform display-option
+                      perform display-option
+                  end-if
 
               end-read
           end-perform
           close jobs-file
 
           if ws-total-jobs = 0
-              move "No jobs posted yet." to ws-message
+              if ws-job-filter = spaces
+                  move "No jobs posted yet." to ws-message
+              else
+                  move "No jobs match your search." to ws-message
+              end-if
               perform display-info
               exit paragraph
           end-if
@@ -2526,12 +3348,54 @@
           if ws-selected-index < 1 or ws-selected-index > ws-total-jobs
               move "Invalid selection. Please try again." to ws-message
               perform display-error
-              perform browse-jobs
+              perform list-jobs-and-select
               exit paragraph
           end-if
 
           perform show-job-details.
 
+      *> =========================================================
+      *>  Does the current jobs-file record match ws-job-filter?
+      *>  A blank filter matches everything. Otherwise the filter is
+      *>  looked for as a substring (case-insensitive) of the title,
+      *>  description, or location.
+      *> =========================================================
+      job-matches-filter.
+          move 'N' to ws-job-filter-hit
+          if ws-job-filter = spaces
+              set job-filter-hit to true
+          else
+              move function upper-case(job-title)    to ws-filter-title-upper
+              move function upper-case(job-description) to ws-filter-desc-upper
+              move function upper-case(job-location)  to ws-filter-loc-upper
+
+              move 0 to ws-filter-match-count
+              inspect ws-filter-title-upper tallying ws-filter-match-count
+                  for all function trim(ws-job-filter)
+              if ws-filter-match-count > 0
+                  set job-filter-hit to true
+              end-if
+
+              if not job-filter-hit
+                  move 0 to ws-filter-match-count
+                  inspect ws-filter-desc-upper tallying ws-filter-match-count
+                      for all function trim(ws-job-filter)
+                  if ws-filter-match-count > 0
+                      set job-filter-hit to true
+                  end-if
+              end-if
+
+              if not job-filter-hit
+                  move 0 to ws-filter-match-count
+                  inspect ws-filter-loc-upper tallying ws-filter-match-count
+                      for all function trim(ws-job-filter)
+                  if ws-filter-match-count > 0
+                      set job-filter-hit to true
+                  end-if
+              end-if
+          end-if
+          exit paragraph.
+
       *> =========================================================
       *>  Show Job Details for ws-selected-index
       *>  - Displays full details
@@ -2554,15 +3418,19 @@
                 at end
                   move 'Y' to ws-jobs-eof
                 not at end
-                  add 1 to ws-list-count
-                  if ws-list-count = ws-selected-index
-                      *> Cache selected job into ws-selected-job
-                      move job-title       to sj-title
-                      move job-description to sj-description
-                      move job-employer    to sj-employer
-                      move job-location    to sj-location
-                      move job-salary      to sj-salary
-                      exit perform
+                  perform job-matches-filter
+                  if job-filter-hit
+                      add 1 to ws-list-count
+                      if ws-list-count = ws-selected-index
+                          *> Cache selected job into ws-selected-job
+                          move job-title       to sj-title
+                          move job-description to sj-description
+                          move job-employer    to sj-employer
+                          move job-location    to sj-location
+                          move job-salary      to sj-salary
+                          move job-id          to sj-job-id
+                          exit perform
+                      end-if
                   end-if
               end-read
           end-perform
@@ -2617,10 +3485,11 @@
 
           if ws-user-choice = '1'
               perform apply-for-job
-              *> after applying, go back to list
-              perform browse-jobs
+              *> after applying, go back to the same filtered list
+              *> instead of re-asking for the filter
+              perform list-jobs-and-select
           else if ws-user-choice = '2'
-              perform browse-jobs
+              perform list-jobs-and-select
           else
               move "Invalid option. Please try again." to ws-message
               perform display-error
@@ -2661,6 +3530,8 @@
         move sj-employer         to app-job-employer
         move sj-location         to app-job-location
         move sj-salary           to app-job-salary
+        move sj-job-id           to app-job-id
+        move "Applied"           to app-status
 
         *> Write the record
         write application-record
@@ -2808,7 +3679,21 @@
                             into ws-message
                           perform display-line
                       end-if
-                      
+
+                      *> Status defaults to "Applied" for rows written
+                      *> before the status column existed.
+                      if function trim(app-status) = spaces
+                          move "Applied" to ws-selected-status
+                      else
+                          move app-status to ws-selected-status
+                      end-if
+                      move spaces to ws-message
+                      string
+                        "  Status: "
+                        function trim(ws-selected-status)
+                        into ws-message
+                      perform display-line
+
                       *> Blank line between applications
                       move spaces to ws-message
                       perform display-info
@@ -2835,16 +3720,22 @@
           end-if.
 
 
+*>    Accounts are written straight to accounts-file as they are
+*>    created (see validate-password), so there is nothing left to
+*>    flush from working-storage here.
       cleanup-files.
-          open output accounts-file
-          perform varying ws-i from 1 by 1
-              until ws-i > ws-current-account-count
-              move ws-username(ws-i) to username
-              move ws-password(ws-i) to password
-              write account-record
-          end-perform
-          close input-file, output-file, accounts-file.
-         
+          close input-file, output-file.
+
+*>        Save where this session left off so the next file-input run
+*>        can offer to resume it (see offer-resume-checkpoint).
+          open output checkpoint-file
+          if ws-checkpoint-status = "00"
+              move ws-program-state to ckpt-program-state
+              move ws-current-username to ckpt-username
+              write checkpoint-record
+              close checkpoint-file
+          end-if.
+
           end program InCollege.
 
 
